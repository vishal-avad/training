@@ -1,14 +1,113 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLE-TEST.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "data/trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "data/simple_report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "data/simple_reject.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+      * NOTE: this build's runtime has the indexed file handler
+      * disabled, so the shared run-sequence file uses RELATIVE
+      * organization (direct access by relative record number)
+      * as the closest supported equivalent of an indexed file.
+           SELECT RUNSEQ-FILE ASSIGN TO "data/runseq.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-RUNSEQ-KEY
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+           COPY TRANREC.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+           COPY PRTLINE.
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 48 CHARACTERS.
+           COPY REJREC.
+
+       FD  RUNSEQ-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY RUNSEQREC.
+
        WORKING-STORAGE SECTION.
        01  WS-NAME            PIC X(20) VALUE "COBOL Developer".
        01  WS-NUM-A           PIC 9(3)  VALUE 150.
        01  WS-NUM-B           PIC 9(3)  VALUE 75.
-       01  WS-RESULT          PIC 9(4)  VALUE 0.
+       01  WS-RESULT          PIC 9(6)  VALUE 0.
        01  WS-COUNTER         PIC 9(2)  VALUE 0.
 
+       01  WS-TRANS-STATUS    PIC X(2)  VALUE SPACES.
+       01  WS-REPORT-STATUS   PIC X(2)  VALUE SPACES.
+       01  WS-REJECT-STATUS   PIC X(2)  VALUE SPACES.
+       01  WS-TRANS-EOF-SW    PIC X(1)  VALUE "N".
+           88  WS-TRANS-EOF             VALUE "Y".
+       01  WS-RECS-READ       PIC 9(6)  VALUE 0.
+       01  WS-RECS-REJECTED   PIC 9(6)  VALUE 0.
+
+      * --- Run-sequence work area ---
+       01  WS-RUNSEQ-STATUS   PIC X(2)  VALUE SPACES.
+       01  WS-RUNSEQ-KEY      PIC 9(4)  VALUE 1.
+       01  WS-RUN-NUMBER      PIC 9(8)  VALUE 0.
+
+      * --- Validation work area ---
+       01  WS-VALID-REC-SW    PIC X(1)  VALUE "Y".
+           88  WS-RECORD-VALID           VALUE "Y".
+       01  WS-REASON-CODE     PIC 9(2)  VALUE 0.
+       01  WS-REASON-TEXT     PIC X(40) VALUE SPACES.
+       01  WS-MIN-AMOUNT      PIC 9(3)  VALUE 1.
+       01  WS-MAX-AMOUNT      PIC 9(3)  VALUE 500.
+
+      * --- Report heading work area ---
+       01  WS-REPORT-DATE.
+           05  WS-RPT-YEAR    PIC 9(4).
+           05  WS-RPT-MONTH   PIC 9(2).
+           05  WS-RPT-DAY     PIC 9(2).
+       01  WS-RPT-DATE-DISP   PIC X(10) VALUE SPACES.
+
+       01  WS-HDR-LINE-1.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(39)
+               VALUE "SIMPLE-TEST - ARITHMETIC RESULTS REPORT".
+       01  WS-HDR-LINE-2.
+           05  FILLER         PIC X(11) VALUE "RUN DATE : ".
+           05  WS-HDR-DATE    PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(8)  VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE "RUN NO  : ".
+           05  WS-HDR-RUN-NO  PIC Z(7)9.
+       01  WS-HDR-LINE-3      PIC X(80) VALUE SPACES.
+       01  WS-COL-HEADINGS.
+           05  FILLER         PIC X(10) VALUE "   NUM-A  ".
+           05  FILLER         PIC X(10) VALUE "   NUM-B  ".
+           05  FILLER         PIC X(10) VALUE "     SUM  ".
+           05  FILLER         PIC X(10) VALUE "    DIFF  ".
+           05  FILLER         PIC X(12) VALUE "    PRODUCT ".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-NUM-A   PIC ZZ9.
+           05  FILLER         PIC X(7)  VALUE SPACES.
+           05  WS-DTL-NUM-B   PIC ZZ9.
+           05  FILLER         PIC X(7)  VALUE SPACES.
+           05  WS-DTL-SUM     PIC ZZZ9.
+           05  FILLER         PIC X(6)  VALUE SPACES.
+           05  WS-DTL-DIFF    PIC ZZZ9.
+           05  FILLER         PIC X(6)  VALUE SPACES.
+           05  WS-DTL-PRODUCT PIC ZZZZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            DISPLAY "========================================".
@@ -19,15 +118,38 @@
            DISPLAY "Hello, " WS-NAME "!".
            DISPLAY " ".
 
-           DISPLAY "--- Basic Arithmetic ---".
-           ADD WS-NUM-A TO WS-NUM-B GIVING WS-RESULT.
-           DISPLAY WS-NUM-A " + " WS-NUM-B " = " WS-RESULT.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TRANS-FILE, STATUS="
+                   WS-TRANS-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT REJECT-FILE.
 
-           SUBTRACT WS-NUM-B FROM WS-NUM-A GIVING WS-RESULT.
-           DISPLAY WS-NUM-A " - " WS-NUM-B " = " WS-RESULT.
+      * --- Open the shared run-sequence file, creating it on the
+      * --- very first run (standard create-if-missing handling for
+      * --- a direct-access file that does not exist yet).
+           OPEN I-O RUNSEQ-FILE.
+           IF WS-RUNSEQ-STATUS = "35"
+               OPEN OUTPUT RUNSEQ-FILE
+               CLOSE RUNSEQ-FILE
+               OPEN I-O RUNSEQ-FILE
+           END-IF.
+           PERFORM GET-RUN-NUMBER.
+           PERFORM WRITE-REPORT-HEADINGS.
 
-           MULTIPLY WS-NUM-A BY WS-NUM-B GIVING WS-RESULT.
-           DISPLAY WS-NUM-A " * " WS-NUM-B " = " WS-RESULT.
+           DISPLAY "--- Basic Arithmetic (file-driven) ---".
+           PERFORM READ-TRANS-FILE.
+           PERFORM UNTIL WS-TRANS-EOF
+               PERFORM VALIDATE-TRANS-RECORD
+               IF WS-RECORD-VALID
+                   PERFORM PROCESS-TRANS-RECORD
+               ELSE
+                   PERFORM REJECT-TRANS-RECORD
+               END-IF
+               PERFORM READ-TRANS-FILE
+           END-PERFORM.
            DISPLAY " ".
 
            DISPLAY "--- Loop Example ---".
@@ -42,6 +164,126 @@
                DISPLAY WS-NUM-A " is not greater than " WS-NUM-B
            END-IF.
 
+           DISPLAY " ".
+           DISPLAY "Records read     : " WS-RECS-READ.
+           DISPLAY "Records rejected : " WS-RECS-REJECTED.
+           PERFORM PUT-RUN-NUMBER.
+           CLOSE TRANS-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE RUNSEQ-FILE.
+
            DISPLAY " ".
            DISPLAY "Program completed successfully!".
            STOP RUN.
+
+       GET-RUN-NUMBER.
+           MOVE 1 TO WS-RUNSEQ-KEY.
+           READ RUNSEQ-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-RUN-NUMBER
+           END-READ.
+           IF WS-RUNSEQ-STATUS = "00"
+               COMPUTE WS-RUN-NUMBER = RUNSEQ-RUN-NUMBER + 1
+           END-IF.
+           DISPLAY "Run number       : " WS-RUN-NUMBER.
+
+       PUT-RUN-NUMBER.
+           MOVE 1             TO WS-RUNSEQ-KEY.
+           MOVE "SIMPLE-T"    TO RUNSEQ-PROGRAM-ID.
+           MOVE WS-RUN-NUMBER TO RUNSEQ-RUN-NUMBER.
+           REWRITE RUNSEQ-RECORD
+               INVALID KEY
+                   WRITE RUNSEQ-RECORD
+           END-REWRITE.
+
+       VALIDATE-TRANS-RECORD.
+           MOVE "Y" TO WS-VALID-REC-SW.
+           MOVE 0 TO WS-REASON-CODE.
+           MOVE SPACES TO WS-REASON-TEXT.
+
+           IF TRANS-AMOUNT-A NOT NUMERIC
+               MOVE "N" TO WS-VALID-REC-SW
+               MOVE 10  TO WS-REASON-CODE
+               MOVE "NUM-A NOT NUMERIC" TO WS-REASON-TEXT
+           ELSE
+               IF TRANS-AMOUNT-B NOT NUMERIC
+                   MOVE "N" TO WS-VALID-REC-SW
+                   MOVE 11  TO WS-REASON-CODE
+                   MOVE "NUM-B NOT NUMERIC" TO WS-REASON-TEXT
+               END-IF
+           END-IF.
+
+           IF WS-RECORD-VALID
+               MOVE TRANS-AMOUNT-A TO WS-NUM-A
+               MOVE TRANS-AMOUNT-B TO WS-NUM-B
+               IF WS-NUM-A < WS-MIN-AMOUNT
+                   OR WS-NUM-A > WS-MAX-AMOUNT
+                   MOVE "N" TO WS-VALID-REC-SW
+                   MOVE 20  TO WS-REASON-CODE
+                   MOVE "NUM-A OUT OF RANGE" TO WS-REASON-TEXT
+               ELSE
+                   IF WS-NUM-B < WS-MIN-AMOUNT
+                       OR WS-NUM-B > WS-MAX-AMOUNT
+                       MOVE "N" TO WS-VALID-REC-SW
+                       MOVE 21  TO WS-REASON-CODE
+                       MOVE "NUM-B OUT OF RANGE" TO WS-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+       PROCESS-TRANS-RECORD.
+           ADD WS-NUM-A TO WS-NUM-B GIVING WS-RESULT.
+           DISPLAY WS-NUM-A " + " WS-NUM-B " = " WS-RESULT.
+           MOVE WS-NUM-A TO WS-DTL-NUM-A.
+           MOVE WS-NUM-B TO WS-DTL-NUM-B.
+           MOVE WS-RESULT TO WS-DTL-SUM.
+
+           SUBTRACT WS-NUM-B FROM WS-NUM-A GIVING WS-RESULT.
+           DISPLAY WS-NUM-A " - " WS-NUM-B " = " WS-RESULT.
+           MOVE WS-RESULT TO WS-DTL-DIFF.
+
+           MULTIPLY WS-NUM-A BY WS-NUM-B GIVING WS-RESULT.
+           DISPLAY WS-NUM-A " * " WS-NUM-B " = " WS-RESULT.
+           MOVE WS-RESULT TO WS-DTL-PRODUCT.
+
+           MOVE WS-DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       REJECT-TRANS-RECORD.
+           ADD 1 TO WS-RECS-REJECTED.
+           MOVE TRANS-AMOUNT-A TO REJ-AMOUNT-A.
+           MOVE TRANS-AMOUNT-B TO REJ-AMOUNT-B.
+           MOVE WS-REASON-CODE TO REJ-REASON-CODE.
+           MOVE WS-REASON-TEXT TO REJ-REASON-TEXT.
+           WRITE REJECT-RECORD.
+           DISPLAY "  REJECTED: " TRANS-AMOUNT-A " / " TRANS-AMOUNT-B
+               " - " WS-REASON-TEXT.
+
+       WRITE-REPORT-HEADINGS.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RPT-MONTH TO WS-RPT-DATE-DISP (1:2).
+           MOVE "/"          TO WS-RPT-DATE-DISP (3:1).
+           MOVE WS-RPT-DAY   TO WS-RPT-DATE-DISP (4:2).
+           MOVE "/"          TO WS-RPT-DATE-DISP (6:1).
+           MOVE WS-RPT-YEAR  TO WS-RPT-DATE-DISP (7:4).
+
+           MOVE WS-HDR-LINE-1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE WS-RPT-DATE-DISP TO WS-HDR-DATE.
+           MOVE WS-RUN-NUMBER TO WS-HDR-RUN-NO.
+           MOVE WS-HDR-LINE-2 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE WS-HDR-LINE-3 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE WS-COL-HEADINGS TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+           END-READ.
+           IF NOT WS-TRANS-EOF
+               ADD 1 TO WS-RECS-READ
+           END-IF.
