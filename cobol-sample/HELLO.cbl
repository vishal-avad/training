@@ -10,8 +10,56 @@
       *   - String handling
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIER-INPUT-FILE ASSIGN TO "data/hello_input.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TIER-IN-STATUS.
+
+           SELECT TIER-REPORT-FILE ASSIGN TO "data/hello_report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TIER-RPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "data/hello_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO "data/hello_parm.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+      * NOTE: this build's runtime has the indexed file handler
+      * disabled, so the shared run-sequence file uses RELATIVE
+      * organization (direct access by relative record number)
+      * as the closest supported equivalent of an indexed file.
+           SELECT RUNSEQ-FILE ASSIGN TO "data/runseq.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-RUNSEQ-KEY
+               FILE STATUS IS WS-RUNSEQ-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TIER-INPUT-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+           COPY HELLOIN.
+
+       FD  TIER-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+           COPY PRTLINE.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+           COPY PRTLINE REPLACING PRINT-LINE BY AUDIT-LINE.
+
+       FD  CONTROL-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY HELLOCTL.
+
+       FD  RUNSEQ-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY RUNSEQREC.
+
        WORKING-STORAGE SECTION.
 
        01  WS-NAME            PIC X(30) VALUE SPACES.
@@ -32,6 +80,90 @@
 
        01  WS-FORMATTED-DATE  PIC X(10) VALUE SPACES.
 
+       01  WS-TIME            PIC 9(8).
+       01  WS-FORMATTED-TIME  PIC X(8)  VALUE SPACES.
+
+      * --- Run-control (parameter) file work area ---
+       01  WS-CONTROL-STATUS  PIC X(2)  VALUE SPACES.
+       01  WS-FACT-OVERFLOW-SW PIC X(1) VALUE "N".
+           88  WS-FACT-OVERFLOW          VALUE "Y".
+       01  WS-FACT-CHECK      PIC 9(18) VALUE 0.
+       01  WS-BUS-DATE-SW     PIC X(1)  VALUE "N".
+           88  WS-BUS-DATE-SUPPLIED     VALUE "Y".
+       01  WS-CTL-DATE.
+           05  WS-CTL-YEAR    PIC 9(4).
+           05  WS-CTL-MONTH   PIC 9(2).
+           05  WS-CTL-DAY     PIC 9(2).
+
+      * --- Run-sequence work area ---
+       01  WS-RUNSEQ-STATUS   PIC X(2)  VALUE SPACES.
+       01  WS-RUNSEQ-KEY      PIC 9(4)  VALUE 2.
+       01  WS-RUN-NUMBER      PIC 9(8)  VALUE 0.
+
+      * --- Audit-trail work area ---
+       01  WS-AUDIT-STATUS    PIC X(2)  VALUE SPACES.
+       01  WS-AUDIT-ADD-RSLT  PIC 9(6)  VALUE 0.
+       01  WS-AUDIT-SUB-RSLT  PIC 9(6)  VALUE 0.
+       01  WS-AUDIT-MUL-RSLT  PIC 9(6)  VALUE 0.
+
+       01  WS-AUDIT-DETAIL.
+           05  FILLER         PIC X(9)  VALUE "RUN NO: ".
+           05  AUD-RUN-NO     PIC Z(7)9.
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE "RUN AT    :".
+           05  AUD-DATE       PIC X(10).
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  AUD-TIME       PIC X(8).
+           05  FILLER         PIC X(4)  VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE "FACT-INPUT:".
+           05  AUD-FACT-INPUT PIC Z9.
+           05  FILLER         PIC X(4)  VALUE SPACES.
+           05  FILLER         PIC X(5)  VALUE "ADD: ".
+           05  AUD-ADD-RSLT   PIC Z(5)9.
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  FILLER         PIC X(5)  VALUE "SUB: ".
+           05  AUD-SUB-RSLT   PIC Z(5)9.
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  FILLER         PIC X(5)  VALUE "MUL: ".
+           05  AUD-MUL-RSLT   PIC Z(5)9.
+
+      * --- Tier classification subsystem work area ---
+       01  WS-TIER-IN-STATUS  PIC X(2)  VALUE SPACES.
+       01  WS-TIER-RPT-STATUS PIC X(2)  VALUE SPACES.
+       01  WS-TIER-IN-EOF-SW  PIC X(1)  VALUE "N".
+           88  WS-TIER-IN-EOF           VALUE "Y".
+
+       01  WS-TIER            PIC X(6)  VALUE SPACES.
+       01  WS-TIER-LARGE-CNT  PIC 9(6)  VALUE 0.
+       01  WS-TIER-MEDIUM-CNT PIC 9(6)  VALUE 0.
+       01  WS-TIER-SMALL-CNT  PIC 9(6)  VALUE 0.
+       01  WS-TIER-LARGE-TOT  PIC 9(9)  VALUE 0.
+       01  WS-TIER-MEDIUM-TOT PIC 9(9)  VALUE 0.
+       01  WS-TIER-SMALL-TOT  PIC 9(9)  VALUE 0.
+
+       01  WS-TIER-HDR-1.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(40)
+               VALUE "CUSTOMER TIER CLASSIFICATION REPORT".
+       01  WS-TIER-HDR-2.
+           05  FILLER         PIC X(10) VALUE "   AMOUNT ".
+           05  FILLER         PIC X(10) VALUE "   TIER".
+
+       01  WS-TIER-DTL-LINE.
+           05  WS-TDL-AMOUNT  PIC ZZZZ9.
+           05  FILLER         PIC X(5)  VALUE SPACES.
+           05  WS-TDL-TIER    PIC X(6).
+
+       01  WS-TIER-TOT-LINE.
+           05  FILLER         PIC X(20) VALUE SPACES.
+       01  WS-TIER-TOT-DTL.
+           05  FILLER         PIC X(6)  VALUE SPACES.
+           05  WS-TOT-LABEL   PIC X(10).
+           05  WS-TOT-COUNT   PIC ZZZZZ9.
+           05  FILLER         PIC X(4)  VALUE SPACES.
+           05  FILLER         PIC X(7)  VALUE "TOTAL: ".
+           05  WS-TOT-AMOUNT  PIC Z(8)9.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
 
@@ -40,6 +172,14 @@
            DISPLAY "========================================".
            DISPLAY SPACES.
 
+           OPEN I-O RUNSEQ-FILE.
+           IF WS-RUNSEQ-STATUS = "35"
+               OPEN OUTPUT RUNSEQ-FILE
+               CLOSE RUNSEQ-FILE
+               OPEN I-O RUNSEQ-FILE
+           END-IF.
+           PERFORM GET-RUN-NUMBER.
+
       * --- String Handling ---
            MOVE "GnuCOBOL Developer" TO WS-NAME.
            DISPLAY "Greeting: Hello, " WS-NAME "!".
@@ -49,12 +189,15 @@
            DISPLAY "--- Arithmetic Operations ---".
            ADD WS-NUM-A TO WS-NUM-B GIVING WS-RESULT.
            DISPLAY "  " WS-NUM-A " + " WS-NUM-B " = " WS-RESULT.
+           MOVE WS-RESULT TO WS-AUDIT-ADD-RSLT.
 
            SUBTRACT WS-NUM-B FROM WS-NUM-A GIVING WS-RESULT.
            DISPLAY "  " WS-NUM-A " - " WS-NUM-B " = " WS-RESULT.
+           MOVE WS-RESULT TO WS-AUDIT-SUB-RSLT.
 
            MULTIPLY WS-NUM-A BY WS-NUM-B GIVING WS-RESULT.
            DISPLAY "  " WS-NUM-A " * " WS-NUM-B " = " WS-RESULT.
+           MOVE WS-RESULT TO WS-AUDIT-MUL-RSLT.
            DISPLAY SPACES.
 
       * --- Conditional Logic ---
@@ -64,36 +207,197 @@
            ELSE
                DISPLAY "  " WS-NUM-A " is not greater than " WS-NUM-B
            END-IF.
+           DISPLAY SPACES.
 
-           EVALUATE TRUE
-               WHEN WS-NUM-A > 100
-                   DISPLAY "  Category: LARGE (> 100)"
-               WHEN WS-NUM-A > 50
-                   DISPLAY "  Category: MEDIUM (51-100)"
-               WHEN OTHER
-                   DISPLAY "  Category: SMALL (<= 50)"
-           END-EVALUATE.
+      * --- Customer tier classification run ---
+           DISPLAY "--- Customer Tier Classification ---".
+           PERFORM RUN-TIER-CLASSIFICATION.
            DISPLAY SPACES.
 
       * --- Loop: Compute Factorial ---
            DISPLAY "--- Factorial Calculation ---".
+           PERFORM READ-CONTROL-FILE.
            MOVE 1 TO WS-FACTORIAL.
+           MOVE "N" TO WS-FACT-OVERFLOW-SW.
            PERFORM VARYING WS-COUNTER FROM 1 BY 1
                UNTIL WS-COUNTER > WS-FACT-INPUT
-               MULTIPLY WS-COUNTER BY WS-FACTORIAL
+                   OR WS-FACT-OVERFLOW
+               COMPUTE WS-FACT-CHECK = WS-FACTORIAL * WS-COUNTER
+               IF WS-FACT-CHECK > 9999999999
+                   SET WS-FACT-OVERFLOW TO TRUE
+                   DISPLAY "  OVERFLOW: " WS-FACT-INPUT
+                       "! EXCEEDS WS-FACTORIAL CAPACITY AT COUNTER="
+                       WS-COUNTER
+               ELSE
+                   MOVE WS-FACT-CHECK TO WS-FACTORIAL
+               END-IF
            END-PERFORM.
-           DISPLAY "  " WS-FACT-INPUT "! = " WS-FACTORIAL.
+           IF NOT WS-FACT-OVERFLOW
+               DISPLAY "  " WS-FACT-INPUT "! = " WS-FACTORIAL
+           END-IF.
            DISPLAY SPACES.
 
       * --- Date Handling ---
            DISPLAY "--- Current Date ---".
-           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           IF WS-BUS-DATE-SUPPLIED
+               MOVE WS-CTL-DATE TO WS-DATE
+               DISPLAY "  Processing as of business date (override)"
+           ELSE
+               ACCEPT WS-DATE FROM DATE YYYYMMDD
+           END-IF.
            DISPLAY "  Today is: " WS-YEAR "-" WS-MONTH "-" WS-DAY.
+
+           MOVE WS-MONTH TO WS-FORMATTED-DATE (1:2).
+           MOVE "/"      TO WS-FORMATTED-DATE (3:1).
+           MOVE WS-DAY   TO WS-FORMATTED-DATE (4:2).
+           MOVE "/"      TO WS-FORMATTED-DATE (6:1).
+           MOVE WS-YEAR  TO WS-FORMATTED-DATE (7:4).
+           DISPLAY "  Formatted  : " WS-FORMATTED-DATE.
            DISPLAY SPACES.
 
+           PERFORM WRITE-AUDIT-TRAIL.
+           PERFORM PUT-RUN-NUMBER.
+           CLOSE RUNSEQ-FILE.
+
            DISPLAY "========================================".
            DISPLAY "  PROGRAM COMPLETED SUCCESSFULLY        ".
            DISPLAY "========================================".
 
            STOP RUN.
 
+       GET-RUN-NUMBER.
+           READ RUNSEQ-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-RUN-NUMBER
+               NOT INVALID KEY
+                   COMPUTE WS-RUN-NUMBER = RUNSEQ-RUN-NUMBER + 1
+           END-READ.
+           DISPLAY "  Run number: " WS-RUN-NUMBER.
+
+       PUT-RUN-NUMBER.
+           MOVE "HELLO-WO" TO RUNSEQ-PROGRAM-ID.
+           MOVE WS-RUN-NUMBER TO RUNSEQ-RUN-NUMBER.
+           REWRITE RUNSEQ-RECORD
+               INVALID KEY
+                   WRITE RUNSEQ-RECORD
+           END-REWRITE.
+
+       READ-CONTROL-FILE.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CONTROL-STATUS = "00"
+                   IF CTL-FACT-INPUT > 0
+                       MOVE CTL-FACT-INPUT TO WS-FACT-INPUT
+                   END-IF
+                   IF CTL-BUSINESS-DATE > 0
+                       MOVE CTL-BUSINESS-DATE TO WS-CTL-DATE
+                       SET WS-BUS-DATE-SUPPLIED TO TRUE
+                   END-IF
+               END-IF
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       WRITE-AUDIT-TRAIL.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE WS-TIME TO WS-FORMATTED-TIME.
+           MOVE WS-RUN-NUMBER     TO AUD-RUN-NO.
+           MOVE WS-FORMATTED-DATE TO AUD-DATE.
+           MOVE WS-FORMATTED-TIME TO AUD-TIME.
+           MOVE WS-FACT-INPUT     TO AUD-FACT-INPUT.
+           MOVE WS-AUDIT-ADD-RSLT TO AUD-ADD-RSLT.
+           MOVE WS-AUDIT-SUB-RSLT TO AUD-SUB-RSLT.
+           MOVE WS-AUDIT-MUL-RSLT TO AUD-MUL-RSLT.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE WS-AUDIT-DETAIL TO AUDIT-LINE.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+
+       RUN-TIER-CLASSIFICATION.
+           OPEN INPUT TIER-INPUT-FILE.
+           IF WS-TIER-IN-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TIER-INPUT-FILE, STATUS="
+                   WS-TIER-IN-STATUS
+           ELSE
+               OPEN OUTPUT TIER-REPORT-FILE
+               MOVE WS-TIER-HDR-1 TO PRINT-LINE
+               WRITE PRINT-LINE
+               MOVE WS-TIER-HDR-2 TO PRINT-LINE
+               WRITE PRINT-LINE
+
+               PERFORM READ-TIER-INPUT
+               PERFORM UNTIL WS-TIER-IN-EOF
+                   PERFORM CLASSIFY-TIER-RECORD
+                   PERFORM READ-TIER-INPUT
+               END-PERFORM
+
+               PERFORM WRITE-TIER-CONTROL-TOTALS
+               CLOSE TIER-INPUT-FILE
+               CLOSE TIER-REPORT-FILE
+           END-IF.
+
+       READ-TIER-INPUT.
+           READ TIER-INPUT-FILE
+               AT END
+                   SET WS-TIER-IN-EOF TO TRUE
+           END-READ.
+
+       CLASSIFY-TIER-RECORD.
+           MOVE HIN-AMOUNT TO WS-NUM-A.
+
+           EVALUATE TRUE
+               WHEN WS-NUM-A > 100
+                   MOVE "LARGE"  TO WS-TIER
+                   ADD 1         TO WS-TIER-LARGE-CNT
+                   ADD WS-NUM-A  TO WS-TIER-LARGE-TOT
+               WHEN WS-NUM-A > 50
+                   MOVE "MEDIUM" TO WS-TIER
+                   ADD 1         TO WS-TIER-MEDIUM-CNT
+                   ADD WS-NUM-A  TO WS-TIER-MEDIUM-TOT
+               WHEN OTHER
+                   MOVE "SMALL"  TO WS-TIER
+                   ADD 1         TO WS-TIER-SMALL-CNT
+                   ADD WS-NUM-A  TO WS-TIER-SMALL-TOT
+           END-EVALUATE.
+
+           DISPLAY "  " WS-NUM-A " -> " WS-TIER.
+
+           MOVE WS-NUM-A TO WS-TDL-AMOUNT.
+           MOVE WS-TIER  TO WS-TDL-TIER.
+           MOVE WS-TIER-DTL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       WRITE-TIER-CONTROL-TOTALS.
+           MOVE WS-TIER-TOT-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE "LARGE     " TO WS-TOT-LABEL.
+           MOVE WS-TIER-LARGE-CNT TO WS-TOT-COUNT.
+           MOVE WS-TIER-LARGE-TOT TO WS-TOT-AMOUNT.
+           MOVE WS-TIER-TOT-DTL TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           DISPLAY "  LARGE  count=" WS-TIER-LARGE-CNT
+               " total=" WS-TIER-LARGE-TOT.
+
+           MOVE "MEDIUM    " TO WS-TOT-LABEL.
+           MOVE WS-TIER-MEDIUM-CNT TO WS-TOT-COUNT.
+           MOVE WS-TIER-MEDIUM-TOT TO WS-TOT-AMOUNT.
+           MOVE WS-TIER-TOT-DTL TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           DISPLAY "  MEDIUM count=" WS-TIER-MEDIUM-CNT
+               " total=" WS-TIER-MEDIUM-TOT.
+
+           MOVE "SMALL     " TO WS-TOT-LABEL.
+           MOVE WS-TIER-SMALL-CNT TO WS-TOT-COUNT.
+           MOVE WS-TIER-SMALL-TOT TO WS-TOT-AMOUNT.
+           MOVE WS-TIER-TOT-DTL TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           DISPLAY "  SMALL  count=" WS-TIER-SMALL-CNT
+               " total=" WS-TIER-SMALL-TOT.
