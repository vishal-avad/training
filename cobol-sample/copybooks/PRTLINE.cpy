@@ -0,0 +1,6 @@
+      *****************************************************
+      * PRTLINE.cpy - generic print-image line, shared by
+      * every report/audit file in this shop. Content is
+      * built in WORKING-STORAGE and MOVEd in before WRITE.
+      *****************************************************
+       01  PRINT-LINE                 PIC X(132).
