@@ -0,0 +1,8 @@
+      *****************************************************
+      * REJREC.cpy - reject/error record for SIMPLE-TEST
+      *****************************************************
+       01  REJECT-RECORD.
+           05  REJ-AMOUNT-A       PIC X(3).
+           05  REJ-AMOUNT-B       PIC X(3).
+           05  REJ-REASON-CODE    PIC 9(2).
+           05  REJ-REASON-TEXT    PIC X(40).
