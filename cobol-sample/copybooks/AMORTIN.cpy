@@ -0,0 +1,8 @@
+      *****************************************************
+      * AMORTIN.cpy - loan input record for AMORTIZE-LOAN.
+      * LOAN-ANNUAL-RATE is a percentage, e.g. 05.500 = 5.5%.
+      *****************************************************
+       01  LOAN-INPUT-RECORD.
+           05  LOAN-PRINCIPAL     PIC 9(9)V99.
+           05  LOAN-ANNUAL-RATE   PIC 9(2)V999.
+           05  LOAN-TERM-MONTHS   PIC 9(3).
