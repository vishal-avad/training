@@ -0,0 +1,13 @@
+      *****************************************************
+      * HELLOCTL.cpy - HELLO-WORLD run-control record.
+      * One control file carries every run-time override
+      * HELLO-WORLD accepts instead of a hardcoded literal:
+      *   CTL-FACT-INPUT     - factorial input (0 = not set,
+      *                        keep the compiled-in default)
+      *   CTL-BUSINESS-DATE  - business date YYYYMMDD to
+      *                        process as-of (zeros = use
+      *                        today's system date)
+      *****************************************************
+       01  HELLO-CONTROL-RECORD.
+           05  CTL-FACT-INPUT     PIC 9(2).
+           05  CTL-BUSINESS-DATE  PIC 9(8).
