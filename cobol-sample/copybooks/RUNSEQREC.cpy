@@ -0,0 +1,12 @@
+      *****************************************************
+      * RUNSEQREC.cpy - shared run-sequence record.
+      * One RELATIVE file, one record per program, is read
+      * and incremented by every program that wants a durable
+      * "which run was this" number instead of an in-memory
+      * counter that resets to zero every execution. Relative
+      * record 1 = SIMPLE-TEST, record 2 = HELLO-WORLD (see
+      * WS-RUNSEQ-KEY in each calling program).
+      *****************************************************
+       01  RUNSEQ-RECORD.
+           05  RUNSEQ-PROGRAM-ID  PIC X(8).
+           05  RUNSEQ-RUN-NUMBER  PIC 9(8).
