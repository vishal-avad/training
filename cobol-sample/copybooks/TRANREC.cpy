@@ -0,0 +1,9 @@
+      *****************************************************
+      * TRANREC.cpy - transaction record for SIMPLE-TEST
+      * Amounts are carried as alphanumeric on disk so that
+      * a bad feed can be NUMERIC-class-checked instead of
+      * blowing up on a numeric MOVE/COMPUTE.
+      *****************************************************
+       01  TRANS-RECORD.
+           05  TRANS-AMOUNT-A     PIC X(3).
+           05  TRANS-AMOUNT-B     PIC X(3).
