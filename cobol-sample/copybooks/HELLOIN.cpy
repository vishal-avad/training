@@ -0,0 +1,6 @@
+      *****************************************************
+      * HELLOIN.cpy - input record for HELLO-WORLD's
+      * customer-tier classification run.
+      *****************************************************
+       01  HELLO-INPUT-RECORD.
+           05  HIN-AMOUNT         PIC 9(5).
