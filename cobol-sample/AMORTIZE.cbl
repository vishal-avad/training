@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORTIZE-LOAN.
+
+      * Builds a per-period loan amortization schedule from a
+      * principal/rate/term input record. Uses the same
+      * multiply-and-accumulate shape as SIMPLE-TEST's
+      * MULTIPLY ... GIVING WS-RESULT: each period multiplies
+      * the outstanding balance by the monthly rate to get the
+      * interest portion, then accumulates the balance down by
+      * the principal portion.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-INPUT-FILE ASSIGN TO "data/amort_input.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-IN-STATUS.
+
+           SELECT SCHEDULE-FILE ASSIGN TO "data/amort_schedule.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHEDULE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-INPUT-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+           COPY AMORTIN.
+
+       FD  SCHEDULE-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+           COPY PRTLINE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOAN-IN-STATUS   PIC X(2)  VALUE SPACES.
+       01  WS-SCHEDULE-STATUS  PIC X(2)  VALUE SPACES.
+       01  WS-LOAN-IN-EOF-SW   PIC X(1)  VALUE "N".
+           88  WS-LOAN-IN-EOF            VALUE "Y".
+       01  WS-LOANS-PROCESSED  PIC 9(4)  VALUE 0.
+
+       01  WS-MONTHLY-RATE     PIC 9V9(6) VALUE 0.
+       01  WS-GROWTH-FACTOR    PIC 9(4)V9(6) VALUE 0.
+       01  WS-PAYMENT-NUM      PIC 9(15)V9(6) VALUE 0.
+       01  WS-PAYMENT-DEN      PIC 9(4)V9(6) VALUE 0.
+       01  WS-PAYMENT          PIC 9(9)V99 VALUE 0.
+       01  WS-BALANCE          PIC S9(9)V99 VALUE 0.
+       01  WS-INTEREST-PORTION PIC S9(9)V99 VALUE 0.
+       01  WS-PRINCIPAL-PORT   PIC S9(9)V99 VALUE 0.
+       01  WS-PERIOD-NO        PIC 9(3)  VALUE 0.
+
+       01  WS-SCHED-HDR-1.
+           05  FILLER          PIC X(10) VALUE SPACES.
+           05  FILLER          PIC X(30)
+               VALUE "LOAN AMORTIZATION SCHEDULE".
+       01  WS-SCHED-HDR-2.
+           05  FILLER          PIC X(11) VALUE "PRINCIPAL: ".
+           05  WS-HDR-PRIN     PIC Z(8)9.99.
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  FILLER          PIC X(6)  VALUE "RATE: ".
+           05  WS-HDR-RATE     PIC Z9.999.
+           05  FILLER          PIC X(1)  VALUE "%".
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  FILLER          PIC X(7)  VALUE "TERM:  ".
+           05  WS-HDR-TERM     PIC ZZ9.
+       01  WS-SCHED-COL-HDR.
+           05  FILLER          PIC X(8)  VALUE "  PERIOD".
+           05  FILLER          PIC X(16) VALUE "       PRINCIPAL".
+           05  FILLER          PIC X(14) VALUE "      INTEREST".
+           05  FILLER          PIC X(16) VALUE "         BALANCE".
+
+       01  WS-SCHED-DTL.
+           05  WS-DTL-PERIOD   PIC ZZ9.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  WS-DTL-PRIN     PIC Z(7)9.99.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  WS-DTL-INT      PIC Z(7)9.99.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  WS-DTL-BAL      PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "========================================".
+           DISPLAY "  LOAN AMORTIZATION SCHEDULE GENERATOR".
+           DISPLAY "========================================".
+           DISPLAY " ".
+
+           OPEN INPUT LOAN-INPUT-FILE.
+           IF WS-LOAN-IN-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING LOAN-INPUT-FILE, STATUS="
+                   WS-LOAN-IN-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT SCHEDULE-FILE.
+
+           PERFORM READ-LOAN-INPUT.
+           PERFORM UNTIL WS-LOAN-IN-EOF
+               PERFORM BUILD-SCHEDULE-FOR-LOAN
+               PERFORM READ-LOAN-INPUT
+           END-PERFORM.
+
+           CLOSE LOAN-INPUT-FILE.
+           CLOSE SCHEDULE-FILE.
+
+           DISPLAY " ".
+           DISPLAY "Loans processed: " WS-LOANS-PROCESSED.
+           DISPLAY "Program completed successfully!".
+           STOP RUN.
+
+       READ-LOAN-INPUT.
+           READ LOAN-INPUT-FILE
+               AT END
+                   SET WS-LOAN-IN-EOF TO TRUE
+           END-READ.
+           IF NOT WS-LOAN-IN-EOF
+               ADD 1 TO WS-LOANS-PROCESSED
+           END-IF.
+
+       BUILD-SCHEDULE-FOR-LOAN.
+           DISPLAY "Loan principal=" LOAN-PRINCIPAL
+               " rate=" LOAN-ANNUAL-RATE " term=" LOAN-TERM-MONTHS.
+
+           COMPUTE WS-MONTHLY-RATE = LOAN-ANNUAL-RATE / 12 / 100.
+           COMPUTE WS-GROWTH-FACTOR =
+               (1 + WS-MONTHLY-RATE) ** LOAN-TERM-MONTHS.
+           COMPUTE WS-PAYMENT-NUM =
+               LOAN-PRINCIPAL * WS-MONTHLY-RATE * WS-GROWTH-FACTOR.
+           COMPUTE WS-PAYMENT-DEN = WS-GROWTH-FACTOR - 1.
+           COMPUTE WS-PAYMENT ROUNDED =
+               WS-PAYMENT-NUM / WS-PAYMENT-DEN.
+
+           MOVE LOAN-PRINCIPAL TO WS-BALANCE.
+           MOVE WS-BALANCE  TO WS-HDR-PRIN.
+           MOVE LOAN-ANNUAL-RATE TO WS-HDR-RATE.
+           MOVE LOAN-TERM-MONTHS TO WS-HDR-TERM.
+
+           MOVE WS-SCHED-HDR-1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE WS-SCHED-HDR-2 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE WS-SCHED-COL-HDR TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           PERFORM VARYING WS-PERIOD-NO FROM 1 BY 1
+               UNTIL WS-PERIOD-NO > LOAN-TERM-MONTHS
+               MULTIPLY WS-BALANCE BY WS-MONTHLY-RATE
+                   GIVING WS-INTEREST-PORTION ROUNDED
+               IF WS-PERIOD-NO = LOAN-TERM-MONTHS
+                   MOVE WS-BALANCE TO WS-PRINCIPAL-PORT
+               ELSE
+                   COMPUTE WS-PRINCIPAL-PORT =
+                       WS-PAYMENT - WS-INTEREST-PORTION
+               END-IF
+               SUBTRACT WS-PRINCIPAL-PORT FROM WS-BALANCE
+
+               MOVE WS-PERIOD-NO       TO WS-DTL-PERIOD
+               MOVE WS-PRINCIPAL-PORT  TO WS-DTL-PRIN
+               MOVE WS-INTEREST-PORTION TO WS-DTL-INT
+               MOVE WS-BALANCE         TO WS-DTL-BAL
+               MOVE WS-SCHED-DTL TO PRINT-LINE
+               WRITE PRINT-LINE
+           END-PERFORM.
+
+           DISPLAY "  Monthly payment: " WS-PAYMENT
+               " Final balance: " WS-BALANCE.
