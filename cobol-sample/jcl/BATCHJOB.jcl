@@ -0,0 +1,19 @@
+//BATCHJOB JOB (ACCTNO),'NIGHTLY ARITHMETIC RUN',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Step-card documentation for batchjob.sh. This shop has no
+//* JES to submit real JCL to, so batchjob.sh is the executable
+//* equivalent of the job stream described here - same numbered
+//* steps, same step-level restart/checkpoint behaviour.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SIMPLE-TEST
+//*        Runs SIMPLE-TEST's file-driven arithmetic pass.
+//STEP020  EXEC PGM=HELLO-WORLD
+//*        Runs HELLO-WORLD's classification/factorial/date pass.
+//*
+//* Normal nightly submission: batchjob.sh, no arguments - always
+//* runs STEP010 onward, the same as submitting this job fresh.
+//*
+//* Restart: batchjob.sh RESTART=STEP020 re-runs from STEP020
+//* onward without repeating STEP010, same as COND/RESTART= on
+//* a real JES job card. batchjob.sh RESUME picks up after
+//* whatever step the checkpoint file last recorded as complete.
